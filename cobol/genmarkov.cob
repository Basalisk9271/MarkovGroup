@@ -8,99 +8,176 @@
 
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
-           01 Temp PIC 9(12) VALUE ZERO.
-           01 Temp1 PIC 9(12) VALUE ZERO.
-           01 Temp2 PIC 9(12) VALUE ZERO.
-           01 Temp3 PIC 9(12) VALUE ZERO.
+           01 Temp usage is binary-long unsigned value 0.
+           01 Temp1 usage is binary-long unsigned value 0.
+           01 Temp2 usage is binary-long unsigned value 0.
+           01 Temp3 usage is binary-long unsigned value 0.
            01 Summ usage is binary-long unsigned value 0.
            01 Summ1 usage is binary-long unsigned value 0.
            01 Summ2 usage is binary-long unsigned value 0.
            01 Summ3 usage is binary-long unsigned value 0.
            01 RunSum usage is binary-long unsigned value 0.
+      *    This call's own cval, but only when the dedup/store block
+      *    below actually adds it to the table -- zero when cval is
+      *    out of range, already present, or dropped by table
+      *    overflow, so the propagated SUMM below never counts a
+      *    number that didn't make it into the table. *
+           01 Own-Contribution usage is binary-long unsigned value 0.
+      *    Table scan working vars. Plain subscript (no INDEXED BY)
+      *    because this cobc build cannot generate a RECURSIVE
+      *    program whose LINKAGE SECTION table carries its own
+      *    INDEXED BY index -- see IMPLEMENTATION_STATUS.md.
+           01 Tbl-Idx PIC 9(8) COMP-5 VALUE 1.
+           01 Tbl-Found PIC X VALUE "N".
 
 
 
        LINKAGE SECTION.
-           01 Low PIC 9(12) COMP-5.
-           01 High PIC 9(12) COMP-5.
-           01 M-Table.
-               05 M-Value binary-long unsigned OCCURS 150 TIMES
-                 INDEXED BY I.
-
-      *    Corresponds to each value of a given Markov triple. *  
-           01 a PIC 9(12) COMP-5.
-           01 b PIC 9(12) COMP-5.
-           01 cval PIC 9(12) COMP-5.
-      *    01 summ usage is binary-long unsigned value 0.
-           
-       PROCEDURE DIVISION USING Low, High, M-Table, a, b, cval.
-         
-                                display "cval "cval.
-      *    Add to table if the c-value is a unique Markov number. *    
-           IF cval >= Low AND cval <= High THEN  
-               IF 3*a*b*cval = a*a + b*b + cval*cval THEN 
-      *    Index variable. *
-                   SET I TO 1.
-                   SEARCH M-Value 
-                       AT END 
-                           SET M-Value(I) TO cval
-                           compute summ = summ + cval
-                                display "Currentsum: "summ
-                       WHEN M-Value(I) = cval 
-                           CONTINUE. 
-                          
+      *    Shared with markov.cob's WORKING-STORAGE -- see
+      *    IMPLEMENTATION_STATUS.md request 013.
+           copy "rangeparam.cpy".
+           copy "mtable.cpy".
+
+      *    Corresponds to each value of a given Markov triple. *
+           01 a usage is binary-long unsigned.
+           01 b usage is binary-long unsigned.
+           01 cval usage is binary-long unsigned.
+      *    Value of the coordinate our caller just replaced to reach
+      *    us -- re-deriving it on our own next jump would just walk
+      *    straight back to the parent we came from, so we skip that
+      *    one edge. Zero (the root call) excludes nothing. *
+           01 From-Val usage is binary-long unsigned.
+      *    Set to "Y" (never reset here) the moment any accumulation
+      *    below overflows, so the caller can flag the run instead of
+      *    quietly collapsing a wrapped Sum. *
+           01 Sum-Overflow pic x.
+      *    Set to "Y" (never reset here) the moment the linear scan
+      *    below exhausts M-Capacity without finding cval already
+      *    present or an empty slot to store it in -- a genuine
+      *    Markov number is being dropped, uncounted and unrecorded,
+      *    and the caller needs to know that happened. *
+           01 Table-Overflow pic x.
+
+       PROCEDURE DIVISION USING Low, High, M-Capacity, M-Table,
+           a, b, cval, From-Val, Sum-Overflow, Table-Overflow.
+
+      *    Add to table if the c-value is a unique Markov number. *
+           IF cval >= Low AND cval <= High THEN
+               IF 3*a*b*cval = a*a + b*b + cval*cval THEN
+      *    Linear scan for an existing entry or the first free slot. *
+                   MOVE "N" TO Tbl-Found
+                   PERFORM VARYING Tbl-Idx FROM 1 BY 1
+                           UNTIL Tbl-Idx > M-Capacity OR Tbl-Found = "Y"
+                       IF M-Value(Tbl-Idx) = cval
+                           MOVE "Y" TO Tbl-Found
+                       ELSE
+                           IF M-Value(Tbl-Idx) = 0
+                               MOVE cval TO M-Value(Tbl-Idx)
+                               MOVE a TO M-B(Tbl-Idx)
+                               MOVE b TO M-C(Tbl-Idx)
+                               MOVE cval TO Own-Contribution
+                               MOVE "Y" TO Tbl-Found
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF Tbl-Found = "N"
+                       MOVE "Y" TO Table-Overflow
+                   END-IF.
+
       *    BASE CASE *
            IF cval > High THEN
                EXIT PROGRAM returning 0.
-       
-      *    Tree traversal to jump into the given range. * 
+
+      *    Tree traversal to jump into the given range. *
            IF cval < Low THEN
-              if cval <= 2 THEN  
+              if cval <= 2 THEN
                 COMPUTE Temp = 3*a*cval - b
-                CALL 'genmarkov' USING Low, High, M-Table, a, cval, Temp
+                CALL 'genmarkov' USING Low, High, M-Capacity, M-Table,
+                    a, cval,
+                    Temp, b, Sum-Overflow, Table-Overflow
                 returning summ
                 EXIT PROGRAM RETURNING SUMM
-           
+
               ELSE
                COMPUTE Temp1 = 3*a*cval - b
-               CALL 'genmarkov' USING Low, High, M-Table, a, cval, Temp1
-                returning summ1
+               IF Temp1 not = From-Val
+                   CALL 'genmarkov' USING Low, High, M-Capacity,
+                       M-Table,
+                       a, cval,
+                       Temp1, b, Sum-Overflow, Table-Overflow
+                   returning summ1
+               END-IF
                COMPUTE Temp2 = 3*b*cval - a
-               CALL 'genmarkov' USING Low, High, M-Table, a, cval, Temp2
-                returning summ2
+               IF Temp2 not = From-Val
+                   CALL 'genmarkov' USING Low, High, M-Capacity,
+                       M-Table,
+                       b, cval,
+                       Temp2, a, Sum-Overflow, Table-Overflow
+                   returning summ2
+               END-IF
                COMPUTE Temp3 = 3*a*b - cval
-               CALL 'genmarkov' USING Low, High, M-Table, b, cval, Temp3
-                returning summ3
+               IF Temp3 not = From-Val
+                   CALL 'genmarkov' USING Low, High, M-Capacity,
+                       M-Table,
+                       a, b,
+                       Temp3, cval, Sum-Overflow, Table-Overflow
+                   returning summ3
+               END-IF
                COMPUTE SUMM = summ1 + summ2 + summ3
+                   on size error
+                       move "Y" to Sum-Overflow
+               end-compute
                 EXIT PROGRAM RETURNING SUMM
                 end-if
         end-if.
 
 
-           IF cval <= 2 then 
+           IF cval <= 2 then
       *    Traverse to the top/next linear node in the tree. *
                 COMPUTE Temp = 3*a*cval - b
-               CALL 'genmarkov' USING Low, High, M-Table, a, cval, Temp
+               CALL 'genmarkov' USING Low, High, M-Capacity, M-Table,
+                   a, cval,
+                   Temp, b, Sum-Overflow, Table-Overflow
                 returning summ
-                COMPUTE summ = summ + cval
+                COMPUTE summ = summ + Own-Contribution
+                    on size error
+                        move "Y" to Sum-Overflow
+                end-compute
                 EXIT PROGRAM RETURNING SUMM
 
            ELSE
       *    Traverse to the top and bottom subtrees. *
                COMPUTE Temp1 = 3*a*cval - b
-               CALL 'genmarkov' USING Low, High, M-Table, a, cval, Temp1
-                returning summ1
+               IF Temp1 not = From-Val
+                   CALL 'genmarkov' USING Low, High, M-Capacity,
+                       M-Table,
+                       a, cval,
+                       Temp1, b, Sum-Overflow, Table-Overflow
+                   returning summ1
+               END-IF
                COMPUTE Temp2 = 3*b*cval - a
-               CALL 'genmarkov' USING Low, High, M-Table, a, cval, Temp2
-                returning summ2
+               IF Temp2 not = From-Val
+                   CALL 'genmarkov' USING Low, High, M-Capacity,
+                       M-Table,
+                       b, cval,
+                       Temp2, a, Sum-Overflow, Table-Overflow
+                   returning summ2
+               END-IF
                COMPUTE Temp3 = 3*a*b - cval
-               CALL 'genmarkov' USING Low, High, M-Table, b, cval, Temp3
-                returning summ3
-                COMPUTE summ = summ1 + summ2 + summ3 + cval
+               IF Temp3 not = From-Val
+                   CALL 'genmarkov' USING Low, High, M-Capacity,
+                       M-Table,
+                       a, b,
+                       Temp3, cval, Sum-Overflow, Table-Overflow
+                   returning summ3
+               END-IF
+                COMPUTE summ = summ1 + summ2 + summ3 + Own-Contribution
+                    on size error
+                        move "Y" to Sum-Overflow
+                end-compute
                 EXIT PROGRAM RETURNING SUMM
 
           end-if.
-                
+
 
        EXIT PROGRAM.
-           
