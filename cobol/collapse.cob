@@ -1,36 +1,76 @@
-       identification division.
-       program-id.
-       collapse is recursive.
-       author.
-           Caramel Macchiato
-       date-written.
-           December 5, 2022.
-           
-       environment division.
-       input-output section.
-       data division.
-       local-storage section.
-           01 i usage is binary-long unsigned.
-           01 Summ usage is binary-long unsigned value 0.
-
-       linkage section.
-           01 Num usage is binary-long unsigned.
-           
-      * passed by value     
-       procedure division using value Num.
-
-           if Num < 10 then
-               exit program returning Num.
-
-           compute i = Num.
-
-       loop-para.
-           
-           compute Summ = Summ + function mod (i 10).
-           compute i = i / 10.
-
-       perform loop-para until i <= 0. 
-           
-           call 'collapse' using value Summ returning Num.
-
-       exit program.
+       identification division.
+       program-id.
+       collapse is recursive.
+       author.
+           Caramel Macchiato
+       date-written.
+           December 5, 2022.
+
+       environment division.
+       input-output section.
+       file-control.
+      *    Audit trail of each digital-root reduction pass, so a
+      *    questioned "Collapse:" figure can be walked back through
+      *    the intermediate sums that produced it instead of being
+      *    recomputed by hand.
+           select trace-file assign dynamic trace-file-name
+               organization is line sequential
+               file status is trace-file-status.
+
+       data division.
+       file section.
+       fd  trace-file.
+       01  fd-trace-line pic x(80).
+
+       local-storage section.
+           01 i usage is binary-long unsigned.
+           01 Summ usage is binary-long unsigned value 0.
+           01 digit usage is binary-long unsigned.
+
+      *    Trace file handling
+           01 trace-file-name pic x(100)
+                value "data/markov-collapse-trace.dat".
+           01 trace-file-status pic x(2).
+           01 trace-line pic x(80).
+           01 num-disp pic z(9)9.
+           01 digit-disp pic 9.
+           01 summ-disp pic z(9)9.
+
+       linkage section.
+           01 Num usage is binary-long unsigned.
+
+      * passed by value
+       procedure division using value Num.
+
+           if Num < 10 then
+               exit program returning Num.
+
+           compute i = Num.
+
+           open extend trace-file
+           if trace-file-status = "35"
+               open output trace-file
+           end-if
+
+       loop-para.
+
+           compute digit = function mod (i 10).
+           compute Summ = Summ + digit.
+           compute i = i / 10.
+
+           move Num to num-disp
+           move digit to digit-disp
+           move Summ to summ-disp
+           move spaces to trace-line
+           string "Reducing " num-disp " -- digit " digit-disp
+               " -- running sum " summ-disp
+               delimited by size into trace-line
+           write fd-trace-line from trace-line
+
+       perform loop-para until i <= 0.
+
+           close trace-file
+
+           call 'collapse' using value Summ returning Num.
+
+       exit program.
