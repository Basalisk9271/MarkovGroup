@@ -8,124 +8,1058 @@
 
        environment division.
        input-output section.
+       file-control.
+           select control-file assign dynamic ctl-file-name
+               organization is line sequential
+               file status is ctl-file-status.
+
+      *    Unbounded store of every distinct Markov number this
+      *    shop has ever discovered -- replaces the fixed 150-slot
+      *    M-Table as the record of what has actually been found,
+      *    so a wide range never has "nowhere safe" to put the
+      *    next one.
+           select markov-master assign dynamic master-file-name
+               organization is indexed
+               access mode is dynamic
+               record key is mm-value
+               file status is master-file-status.
+
+      *    Detail report -- every number MARKOV-MASTER holds, listed
+      *    alongside the (a,b,c) triple that produced it.
+           select detail-file assign dynamic detail-file-name
+               organization is line sequential
+               file status is detail-file-status.
+
+      *    Daily historical ledger -- one line per range processed,
+      *    appended run after run so a later date's figures can be
+      *    pulled back up instead of relying on console scrollback.
+           select ledger-file assign dynamic ledger-file-name
+               organization is line sequential
+               file status is ledger-file-status.
+
+      *    Single carried-forward record of the prior run's figures,
+      *    for the day-over-day variance line.
+           select last-run-file assign dynamic last-run-file-name
+               organization is line sequential
+               file status is last-run-file-status.
+
+      *    Printable report -- the same figures DISPLAY already puts
+      *    on the console, written to a file that can actually be
+      *    printed or attached.
+           select report-file assign dynamic report-file-name
+               organization is line sequential
+               file status is report-file-status.
+
+      *    Exception report for bad range parameters -- catches a
+      *    non-numeric or transposed lower/upper before generation
+      *    ever runs, instead of an abend or a silently empty range.
+           select exception-file assign dynamic exception-file-name
+               organization is line sequential
+               file status is exception-file-status.
+
+      *    Checkpoint/restart for the brute-force generation loop.
+           select checkpoint-file assign dynamic checkpoint-file-name
+               organization is line sequential
+               file status is checkpoint-file-status.
+
+      *    Comma-delimited extract of each run's results, appended
+      *    run after run alongside the historical ledger, so a day's
+      *    or a month's figures can be loaded straight into a
+      *    spreadsheet instead of retyped off the console.
+           select csv-file assign dynamic csv-file-name
+               organization is line sequential
+               file status is csv-file-status.
+
+       data division.
+       file section.
+       fd  control-file.
+       01  fd-ctl-line pic x(80).
+
+       fd  markov-master.
+       01  mm-record.
+           05  mm-value           pic 9(12).
+           05  mm-lower           pic 9(10).
+           05  mm-upper           pic 9(10).
+      *    The other two members of the triple that produced
+      *    MM-VALUE, so a later reader can explain why the number
+      *    showed up without recomputing it by hand.
+           05  mm-b               pic 9(12).
+           05  mm-c               pic 9(12).
+
+       fd  ledger-file.
+       01  fd-ledger-line pic x(80).
+
+       fd  last-run-file.
+       01  fd-lastrun-line pic x(80).
+
+       fd  report-file.
+       01  fd-report-line pic x(132).
+
+       fd  exception-file.
+       01  fd-exception-line pic x(132).
+
+       fd  checkpoint-file.
+       01  fd-checkpoint-line pic x(80).
+
+       fd  detail-file.
+       01  fd-detail-line pic x(132).
+
+       fd  csv-file.
+       01  fd-csv-line pic x(132).
 
-       data division.        
        working-storage section.
            01 lower pic 9(10) value 10.
            01 upper pic 9(10) value 50.
            01 cmdline pic x(50).
            01 arg1 pic x(50).
            01 arg2 pic x(50).
+           01 arg3 pic x(50).
+           01 arg4 pic x(50).
+           01 arg5 pic x(50).
+
+      *    Fast-path mode (CALL 'genmarkov' instead of the brute
+      *    force triple-nested loop) for large ranges. Low/High are
+      *    the shared range-boundary layout genmarkov.cob's LINKAGE
+      *    SECTION also copies -- see request 013.
+           01 fast-mode pic x value "N".
+              88 fast-mode-on value "Y".
+           copy "rangeparam.cpy".
+
+      *    Multi-range control-file support
+           copy "rangectl.cpy".
+           01 ctl-file-name pic x(100).
+           01 ctl-file-status pic x(2).
+           01 ctl-eof pic x value "N".
+              88 ctl-at-eof value "Y".
 
       *MakeMarkov Vars
            01 a usage is binary-long unsigned value 1.
            01 b usage is binary-long unsigned value 1.
            01 cval usage is binary-long unsigned value 1.
-           01 M-Table.
-               05 M-Value PIC 9(12) OCCURS 150 TIMES INDEXED BY I.
+      *    M-Table is the same layout genmarkov.cob's LINKAGE SECTION
+      *    copies -- see request 013 -- so the fast-path CALL
+      *    interface can't drift out of sync between the two copies.
+           copy "mtable.cpy".
            01 Table-Search PIC 9(12).
            01 IndexNum usage is index value 1.
            01 summ usage is binary-long unsigned.
       *End GenMarkov Vars
 
-      *    Collapse Vars 
+      *    MARKOV-MASTER file handling
+           01 master-file-name pic x(100)
+                value "data/markov-master.dat".
+           01 master-file-status pic x(2).
+           01 dcount usage is binary-long unsigned.
+           01 table-capacity-exceeded pic x value "N".
+              88 table-full value "Y".
+
+      *    Runtime-configurable table capacity (request 017) --
+      *    M-Table (copy "mtable.cpy" above) sizes itself to
+      *    M-Capacity instead of a compile-time OCCURS constant.
+      *    DEFAULT-CAPACITY matches M-Table's own OCCURS ... TO
+      *    ceiling (mtable.cpy) rather than the old 150-slot constant,
+      *    so a run that never mentions capacity behaves as
+      *    effectively unbounded; a smaller M-Capacity is something
+      *    an operator opts into deliberately (e.g. to bound FAST
+      *    mode's per-candidate scan cost on a huge range), not the
+      *    out-of-the-box default. CAPACITY-TEXT holds whichever
+      *    command-line token is that run's capacity override,
+      *    whatever position it falls in for the mode dispatched in
+      *    MAIN-PARA; SET-CAPACITY-PARA applies it (or silently keeps
+      *    the default) the same way for every mode.
+           01 default-capacity usage is binary-long unsigned
+                value 100000.
+      *    M-Table's compiled OCCURS ceiling (mtable.cpy) -- an
+      *    M-Capacity above this walks past the array's actual
+      *    allocated bound, so SET-CAPACITY-PARA clamps to it instead
+      *    of trusting whatever an operator types.
+           01 max-capacity usage is binary-long unsigned
+                value 100000.
+           01 capacity-text pic x(50).
+
+      *    Overflow detection on the running Markov sum -- flags the
+      *    run instead of quietly handing collapse.cob a wrapped Sum.
+           01 sum-overflow pic x value "N".
+              88 sum-overflow-detected value "Y".
+
+      *    Set by genmarkov's own Table-Overflow (FAST path only) when
+      *    its linear scan exhausts M-Capacity without room to store
+      *    a genuinely-new Markov number -- that number is dropped:
+      *    never counted, never in MARKOV-MASTER, never anywhere.
+           01 table-overflow pic x value "N".
+              88 table-overflow-detected value "Y".
+
+      *    Daily historical ledger
+           copy "ledger.cpy".
+           01 ledger-file-name pic x(100)
+                value "data/markov-ledger.dat".
+           01 ledger-file-status pic x(2).
+           01 run-date pic x(8).
+           01 roman-text pic x(5) value spaces.
+           01 verdict-flag pic x value space.
+
+      *    Comma-delimited CSV extract, appended alongside the ledger
+           01 csv-file-name pic x(100)
+                value "data/markov-results.csv".
+           01 csv-file-status pic x(2).
+           01 csv-line pic x(132).
+
+      *    Day-over-day variance against the prior run
+           copy "lastrun.cpy".
+           01 last-run-file-name pic x(100)
+                value "data/markov-lastrun.dat".
+           01 last-run-file-status pic x(2).
+           01 have-last-run pic x value "N".
+              88 last-run-exists value "Y".
+           01 delta-count usage is binary-long.
+           01 delta-sum usage is binary-long.
+
+      *    Caesar/Brute streak rollup across the historical ledger --
+      *    how many consecutive runs (ending with the one just
+      *    appended) landed on the same verdict, flagged once it
+      *    crosses STREAK-THRESHOLD.
+           01 streak-eof pic x value "N".
+              88 streak-at-eof value "Y".
+           01 streak-verdict pic x value space.
+           01 streak-count usage is binary-long unsigned value 0.
+           01 streak-threshold usage is binary-long unsigned value 5.
+
+      *    Printable report file
+           01 report-file-name pic x(100)
+                value "data/markov-report.dat".
+           01 report-file-status pic x(2).
+           01 report-line pic x(132).
+
+      *    Control-break summary across a CTLFILE batch (year-long
+      *    monthly-range run and similar) -- grand totals across
+      *    every range in the submission, plus its own digital root
+      *    and Roman numeral.
+           01 range-count usage is binary-long unsigned value 0.
+           01 range-count-disp pic z(9)9.
+           01 grand-count usage is binary-long unsigned value 0.
+           01 grand-sum usage is binary-long unsigned value 0.
+           01 grand-coll pic 9(1) value 0.
+           01 grand-roman pic x(5) value spaces.
+
+      *    Exception report for bad range parameters
+           01 exception-file-name pic x(100)
+                value "data/markov-exceptions.dat".
+           01 exception-file-status pic x(2).
+           01 exception-line pic x(132).
+           01 range-lower-text pic x(50).
+           01 range-upper-text pic x(50).
+           01 range-invalid pic x value "N".
+              88 range-is-invalid value "Y".
+           01 exception-reason pic x(60).
+
+      *    Checkpoint/restart for the brute-force generation loop
+           copy "checkpoint.cpy".
+           01 checkpoint-file-name pic x(100)
+                value "data/markov-checkpoint.dat".
+           01 checkpoint-file-status pic x(2).
+           01 restart-mode pic x value "N".
+              88 restart-mode-on value "Y".
+           01 have-checkpoint pic x value "N".
+              88 checkpoint-exists value "Y".
+           01 brute-start-a usage is binary-long unsigned.
+
+      *    Detail report of every number and its generating triple
+           01 detail-file-name pic x(100)
+                value "data/markov-detail.dat".
+           01 detail-file-status pic x(2).
+           01 detail-line pic x(132).
+           01 master-eof pic x value "N".
+              88 master-at-eof value "Y".
+
+      *    Ad hoc lookup mode -- is a single candidate value a Markov
+      *    number in the given range, and if so, what triple produced
+      *    it (reuses the mm-b/mm-c triple-tracking from the detail
+      *    report). A keyed READ against MARKOV-MASTER instead of the
+      *    usual full-table scan.
+           01 lookup-mode pic x value "N".
+              88 lookup-mode-on value "Y".
+           01 lookup-target pic 9(12).
+           01 lookup-found pic x value "N".
+              88 lookup-value-found value "Y".
+
+      *    Collapse Vars
            01 coll pic 9(1) value 0.
       *    End Collapse Vars
-           
-      * Formatting Variables 
+
+      * Formatting Variables
            01 sumP pic z(9)9.
-           01 countP pic z(9)9. 
-      
+           01 countP pic z(9)9.
+
 
        procedure division.
 
+       main-para.
+
            accept cmdline from command-line.
            move function trim(cmdline) to cmdline.
 
-           unstring cmdline delimited by space into arg1 arg2.
+           unstring cmdline delimited by space
+               into arg1 arg2 arg3 arg4 arg5.
+
+      *    FAST/RESTART and the capacity override each land in a
+      *    different argument slot per mode, decided below once we
+      *    know arg1 -- plain range mode's arg3 slot is its own
+      *    FAST/RESTART token (arg4 is its capacity override), while
+      *    CTLFILE reuses arg3 for capacity, so CTLFILE's FAST/RESTART
+      *    token has to live in arg4 instead. Deciding fast-mode from
+      *    a single arg3 check up front, before that split, was what
+      *    made CTLFILE's own capacity argument collide with it.
+           move "N" to fast-mode.
+           move "N" to restart-mode.
+           move "N" to lookup-mode.
+           move default-capacity to M-Capacity.
+
+           move function current-date(1:8) to run-date
+
+           open extend ledger-file
+           if ledger-file-status = "35"
+               open output ledger-file
+           end-if
+           if ledger-file-status not = "00"
+               display "Error: cannot open "
+                   function trim(ledger-file-name)
+                   " (status " ledger-file-status ")"
+               stop run
+           end-if
+
+           open extend csv-file
+           if csv-file-status = "35"
+               open output csv-file
+               move spaces to csv-line
+               string "Date,Lower,Upper,Count,Sum,Collapse,Roman,"
+                   "Verdict" delimited by size into csv-line
+               write fd-csv-line from csv-line
+           end-if
+           if csv-file-status not = "00"
+               display "Error: cannot open "
+                   function trim(csv-file-name)
+                   " (status " csv-file-status ")"
+               stop run
+           end-if
+
+           open output report-file
+           if report-file-status not = "00"
+               display "Error: cannot open "
+                   function trim(report-file-name)
+                   " (status " report-file-status ")"
+               stop run
+           end-if
+           perform write-report-header-para
+
+           open extend exception-file
+           if exception-file-status = "35"
+               open output exception-file
+           end-if
+           if exception-file-status not = "00"
+               display "Error: cannot open "
+                   function trim(exception-file-name)
+                   " (status " exception-file-status ")"
+               stop run
+           end-if
+
+           open output detail-file
+           if detail-file-status not = "00"
+               display "Error: cannot open "
+                   function trim(detail-file-name)
+                   " (status " detail-file-status ")"
+               stop run
+           end-if
+
+           if arg1 = "CTLFILE" then
+               move function trim(arg2) to ctl-file-name
+               move arg3 to capacity-text
+               perform set-capacity-para
+               if function trim(arg4) = "FAST" then
+                   move "Y" to fast-mode
+               end-if
+               if function trim(arg4) = "RESTART" then
+                   move "Y" to restart-mode
+               end-if
+               perform process-control-file
+           else
+               if arg1 = "LOOKUP" then
+                   move arg3 to range-lower-text
+                   move arg4 to range-upper-text
+                   move arg5 to capacity-text
+                   perform set-capacity-para
+                   perform validate-range-para
+                   if range-is-invalid
+                       perform write-exception-para
+                   else
+                       if function test-numval(arg2) not = 0
+                           display "Exception: lookup target is not "
+                               "a valid number ("
+                               function trim(arg2) ")"
+                       else
+                           move "Y" to lookup-mode
+                           compute lookup-target =
+                               function numval(arg2)
+                           perform process-range
+                       end-if
+                   end-if
+               else
+                   if function trim(arg3) = "FAST" then
+                       move "Y" to fast-mode
+                   end-if
+                   if function trim(arg3) = "RESTART" then
+                       move "Y" to restart-mode
+                   end-if
+                   move arg1 to range-lower-text
+                   move arg2 to range-upper-text
+                   move arg4 to capacity-text
+                   perform set-capacity-para
+                   perform validate-range-para
+                   if range-is-invalid
+                       perform write-exception-para
+                   else
+                       perform process-range
+                   end-if
+               end-if
+           end-if.
+
+           close ledger-file.
+           close csv-file.
+           close report-file.
+           close exception-file.
+           close detail-file.
+
+           stop run.
+
+      *----------------------------------------------------------
+      *    Check that a lower/upper pair is a valid numeric range
+      *    before generation runs. Sets LOWER/UPPER on success, or
+      *    RANGE-INVALID and a plain-English EXCEPTION-REASON on
+      *    failure.
+      *----------------------------------------------------------
+       validate-range-para.
+           move "N" to range-invalid
+           move spaces to exception-reason
+
+           if function test-numval(range-lower-text) not = 0
+               move "Y" to range-invalid
+               move "Lower bound is not a valid number"
+                   to exception-reason
+           else
+               if function test-numval(range-upper-text) not = 0
+                   move "Y" to range-invalid
+                   move "Upper bound is not a valid number"
+                       to exception-reason
+               else
+                   compute lower = function numval(range-lower-text)
+                   compute upper = function numval(range-upper-text)
+                   if lower > upper
+                       move "Y" to range-invalid
+                       move "Lower bound exceeds upper bound"
+                           to exception-reason
+                       display "WARNING: lower bound " lower
+                           " exceeds upper bound " upper
+                           " -- skipping this range instead of "
+                           "running it as an empty one"
+                   end-if
+               end-if
+           end-if.
+
+      *----------------------------------------------------------
+      *    Apply a command-line table-capacity override, if one was
+      *    supplied for this mode's argument shape, in place of the
+      *    compile-time-sized DEFAULT-CAPACITY. Leaves M-Capacity at
+      *    its current value (already defaulted in MAIN-PARA) when
+      *    CAPACITY-TEXT is blank or not numeric.
+      *----------------------------------------------------------
+       set-capacity-para.
+           if capacity-text not = spaces
+               if function test-numval(capacity-text) = 0
+                   compute M-Capacity = function numval(capacity-text)
+                   if M-Capacity > max-capacity
+                       display "Note: capacity argument '"
+                           function trim(capacity-text)
+                           "' exceeds the maximum table capacity of "
+                           max-capacity " -- clamping to " max-capacity
+                       move max-capacity to M-Capacity
+                   end-if
+               else
+                   display "Note: capacity argument '"
+                       function trim(capacity-text)
+                       "' is not numeric -- using default capacity "
+                       M-Capacity
+               end-if
+           end-if.
+
+      *----------------------------------------------------------
+      *    Log a rejected range to the exception report instead of
+      *    letting a bad parameter abend the job.
+      *----------------------------------------------------------
+       write-exception-para.
+           display "Exception: " function trim(exception-reason)
+               " (" function trim(range-lower-text) " to "
+               function trim(range-upper-text) ")"
+           move spaces to exception-line
+           string run-date " " function trim(range-lower-text)
+               " " function trim(range-upper-text) " "
+               exception-reason
+               delimited by size into exception-line
+           write fd-exception-line from exception-line.
+
+      *----------------------------------------------------------
+      *    Report header: run date, written once per job.
+      *----------------------------------------------------------
+       write-report-header-para.
+           move spaces to report-line
+           string "MARKOV REPORT -- RUN DATE: " run-date
+               delimited by size into report-line
+           write fd-report-line from report-line
+           move spaces to report-line
+           write fd-report-line from report-line.
+
+      *----------------------------------------------------------
+      *    Loop a full job submission over every lower/upper pair
+      *    listed in the control file, one range per record.
+      *----------------------------------------------------------
+       process-control-file.
+           move "N" to ctl-eof
+           move zero to range-count
+           move zero to grand-count
+           move zero to grand-sum
+           open input control-file
+           if ctl-file-status not = "00"
+               display "Error: cannot open control file " ctl-file-name
+                   " (status " ctl-file-status ")"
+               stop run
+           end-if
+
+           perform until ctl-at-eof
+               read control-file into ctl-line
+                   at end
+                       move "Y" to ctl-eof
+                   not at end
+                       unstring ctl-line delimited by space
+                           into ctl-label ctl-lower-text ctl-upper-text
+                       move ctl-lower-text to range-lower-text
+                       move ctl-upper-text to range-upper-text
+                       perform validate-range-para
+                       if range-is-invalid
+                           display "Exception: range label "
+                               function trim(ctl-label)
+                           perform write-exception-para
+                       else
+                           display "===== Range "
+                               function trim(ctl-label)
+                               ": " lower " to " upper " ====="
+                           perform process-range
+                           compute range-count = range-count + 1
+                           compute grand-count = grand-count + dcount
+                           compute grand-sum = grand-sum + summ
+                       end-if
+               end-read
+           end-perform
+
+           close control-file.
+
+           perform write-batch-summary-para.
+
+      *----------------------------------------------------------
+      *    Control-break summary for a CTLFILE batch: grand totals
+      *    across every range the submission processed, written to
+      *    the report file after the last range's own detail lines.
+      *----------------------------------------------------------
+       write-batch-summary-para.
+           call 'collapse' using value grand-sum returning grand-coll
+           move spaces to grand-roman
+           call 'to-roman' using by value grand-coll
+               by reference grand-roman
+
+           move spaces to report-line
+           write fd-report-line from report-line
+           move range-count to range-count-disp
+           move spaces to report-line
+           string "===== BATCH SUMMARY -- "
+               function trim(range-count-disp)
+               " range(s) processed =====" delimited by size
+               into report-line
+           write fd-report-line from report-line
+
+           move grand-count to countP
+           move spaces to report-line
+           string "  Grand Total Count: " countP delimited by size
+               into report-line
+           write fd-report-line from report-line
+
+           move grand-sum to sumP
+           move spaces to report-line
+           string "  Grand Total Sum: " sumP delimited by size
+               into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           string "  Grand Total Collapse: " grand-coll
+               delimited by size into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           string "  Grand Total Roman: " function trim(grand-roman)
+               delimited by size into report-line
+           write fd-report-line from report-line
+
+           display "===== Batch summary: " range-count
+               " range(s), Grand Count " grand-count
+               ", Grand Sum " grand-sum " =====".
+
+      *----------------------------------------------------------
+      *    Everything markov does for one lower/upper pair: build
+      *    the table, collapse the sum, and report the numeral.
+      *    The unbounded MARKOV-MASTER store is (re)built fresh for
+      *    each range -- it is the record of what this range found,
+      *    not a fixed 150-slot cap, so a wide range never runs out
+      *    of room to record a distinct number.
+      *----------------------------------------------------------
+       process-range.
+           initialize M-Table
+           set IndexNum to 1
+           move zero to summ
+           move zero to dcount
+           move "N" to table-capacity-exceeded
+           move "N" to sum-overflow
+           move "N" to table-overflow
+           move lower to brute-start-a
+           move "N" to have-checkpoint
+
+           if restart-mode-on and not fast-mode-on
+               perform read-checkpoint-para
+           end-if
+
+      *    MARKOV-MASTER is always left open I-O -- a fresh range
+      *    truncates it first via OUTPUT/CLOSE, a resumed range skips
+      *    the truncate -- so write-detail-para can READ it back
+      *    afterward without a third open/close pass.
+           if not checkpoint-exists
+               open output markov-master
+               close markov-master
+           end-if
+           open i-o markov-master
+           if master-file-status not = "00"
+               display "Error: cannot open "
+                   function trim(master-file-name)
+                   " (status " master-file-status ")"
+               stop run
+           end-if
+
+           perform makemarkov-para
+
+           perform write-detail-para
+
+           if lookup-mode-on
+               perform lookup-para
+           end-if
+
+           close markov-master
+
+           perform collaps-para
+           perform roman-para
+           perform variance-para
+           perform write-ledger-para
+           perform write-csv-para
+           perform streak-para
+           perform write-report-para.
 
-      * convert to numeric values
-           compute lower = function numval(arg1).
-           compute upper = function numval(arg2).
-      
       *Make Markov Sequence
        makemarkov-para.
-        
-        PERFORM outer-para varying a from lower by 1 until a > upper.
-        outer-para.  
+           if fast-mode-on
+               perform genmarkov-fast-para
+           else
+               perform brute-force-para
+           end-if.
+
+       brute-force-para.
+            PERFORM outer-para varying a from brute-start-a by 1
+                until a > upper.
+
+        outer-para.
             PERFORM middle-para varying b from 0 by 1 until b > upper.
+            perform checkpoint-para.
         middle-para.
-         
+
         PERFORM inner-para varying cval from 0 by 1 until cval > upper.
 
+      *    Brute-force writes straight to the unbounded MARKOV-MASTER
+      *    store and counts unconditionally -- Count/Sum here are
+      *    never gated by any table capacity, unlike the FAST path's
+      *    M-Table relay (see GENMARKOV-FAST-PARA).
         inner-para.
                         IF 3*a*b*cval = a*a + b*b + cval*cval THEN
-                        SET I TO 1
-                         SEARCH M-Value
-                           AT END
-                             SET M-Value(IndexNum) TO a
-                             compute IndexNum = IndexNum + 1
-                             compute summ = summ + a
-                             
-                              
-                           WHEN M-Value(I) = a
-                              CONTINUE
-                        END-IF.                
+                            MOVE a TO mm-value
+                            MOVE lower TO mm-lower
+                            MOVE upper TO mm-upper
+                            MOVE b TO mm-b
+                            MOVE cval TO mm-c
+                            WRITE mm-record
+                                INVALID KEY
+                                    CONTINUE
+                                NOT INVALID KEY
+                                    compute dcount = dcount + 1
+                                    compute summ = summ + a
+                                        on size error
+                                            move "Y" to sum-overflow
+                                    end-compute
+                            END-WRITE
+                        END-IF.
 
       *End Make Markov Sequence
-        
-        
+
+      *----------------------------------------------------------
+      *    Resume support: pick up a matching in-flight checkpoint
+      *    for this exact lower/upper pair, if one is on file.
+      *----------------------------------------------------------
+       read-checkpoint-para.
+           open input checkpoint-file
+           if checkpoint-file-status = "00"
+               read checkpoint-file into checkpoint-record
+                   at end
+                       continue
+                   not at end
+                       if chk-lower = lower and chk-upper = upper
+                           move "Y" to have-checkpoint
+                           compute brute-start-a = chk-a + 1
+                           move chk-count to dcount
+                           move chk-sum to summ
+                           display "Resuming from checkpoint at a="
+                               brute-start-a
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+      *----------------------------------------------------------
+      *    Record progress after each 'a' completes, so a job that
+      *    dies partway through a wide range can be resumed with
+      *    RESTART instead of starting over from lower.
+      *----------------------------------------------------------
+       checkpoint-para.
+           move lower to chk-lower
+           move upper to chk-upper
+           move a to chk-a
+           move dcount to chk-count
+           move summ to chk-sum
+           open output checkpoint-file
+           write fd-checkpoint-line from checkpoint-record
+           close checkpoint-file.
+
+      *----------------------------------------------------------
+      *    Fast path for large ranges: instead of the O(n^3)
+      *    outer-para/middle-para/inner-para brute-force loop,
+      *    walk the Markov tree with genmarkov's recursive Vieta
+      *    jumps, seeded at the tree's root triple (1,1,1).
+      *----------------------------------------------------------
+       genmarkov-fast-para.
+           move lower to Low
+           move upper to High
+           move 1 to a
+           move 1 to b
+           move 1 to cval
+           call 'genmarkov' using Low, High, M-Capacity, M-Table,
+                a, b, cval, zero, sum-overflow, table-overflow
+               returning summ
+
+      *    Sync genmarkov's table into the unbounded MARKOV-MASTER
+      *    store so the fast path is auditable the same way the
+      *    brute-force path is. genmarkov's own internal buffer is
+      *    now sized to the same runtime M-Capacity (request 017)
+      *    instead of a compile-time 150-slot cap.
+           perform varying IndexNum from 1 by 1
+                   until IndexNum > M-Capacity
+               if M-Value(IndexNum) not = 0
+                   compute dcount = dcount + 1
+                   move M-Value(IndexNum) to mm-value
+                   move lower to mm-lower
+                   move upper to mm-upper
+                   move M-B(IndexNum) to mm-b
+                   move M-C(IndexNum) to mm-c
+                   write mm-record
+                       invalid key
+                           continue
+                   end-write
+               end-if
+           end-perform
+           if table-overflow-detected
+               move "Y" to table-capacity-exceeded
+           end-if.
+
+      *----------------------------------------------------------
+      *    Detail report: every number MARKOV-MASTER holds for this
+      *    range, alongside the (a,b,c) triple that produced it --
+      *    a and mm-value are the same field (the discovered value
+      *    is itself the 'a' of the completing triple), so the
+      *    printed triple is (mm-value, mm-b, mm-c).
+      *----------------------------------------------------------
+       write-detail-para.
+           move spaces to detail-line
+           string "Detail for range " lower " to " upper
+               delimited by size into detail-line
+           write fd-detail-line from detail-line
+
+      *    The prior WRITEs in makemarkov-para leave the file's
+      *    current record pointer sitting at the last key written,
+      *    not the start of the file -- reposition before the
+      *    sequential scan or READ NEXT would return AT END
+      *    immediately instead of walking the whole range.
+           move zero to mm-value
+           start markov-master key is not less than mm-value
+               invalid key
+                   continue
+           end-start
+
+           move "N" to master-eof
+           perform until master-at-eof
+               read markov-master next record
+                   at end
+                       move "Y" to master-eof
+                   not at end
+                       move spaces to detail-line
+                       string "  Value " mm-value
+                           " <- triple (" mm-value ", " mm-b ", "
+                           mm-c ")"
+                           delimited by size into detail-line
+                       write fd-detail-line from detail-line
+               end-read
+           end-perform.
+
+      *----------------------------------------------------------
+      *    Ad hoc lookup: is LOOKUP-TARGET one of the Markov numbers
+      *    MARKOV-MASTER holds for this range, and if so, which
+      *    (a,b,c) triple produced it. A direct keyed READ instead of
+      *    the sequential scan WRITE-DETAIL-PARA does over the whole
+      *    file.
+      *----------------------------------------------------------
+       lookup-para.
+           move "N" to lookup-found
+           move lookup-target to mm-value
+           read markov-master
+               invalid key
+                   move "N" to lookup-found
+               not invalid key
+                   move "Y" to lookup-found
+           end-read
+
+           if lookup-value-found
+               display "Lookup: " lookup-target
+                   " IS a Markov number for range " lower " to "
+                   upper " -- triple (" mm-value ", " mm-b ", "
+                   mm-c ")"
+           else
+               display "Lookup: " lookup-target
+                   " is NOT a Markov number for range " lower
+                   " to " upper
+           end-if.
 
       * Collapse Call
             collaps-para.
-                COMPUTE IndexNum = IndexNum - 1 
-                MOVE IndexNum TO countP
+                MOVE dcount TO countP
                 display "Count: " countP
              MOVE summ TO sumP
         display "Sum: "sumP
-        
+                if table-full
+                    display "WARNING: FAST-mode table capacity "
+                        "reached -- some Markov numbers were found "
+                        "but dropped, not counted above and not "
+                        "recorded in MARKOV-MASTER; rerun with a "
+                        "larger capacity override"
+                end-if
+                if sum-overflow-detected
+                    display "WARNING: Sum overflow detected -- the "
+                        "Sum figure above may have wrapped"
+                end-if
+
             call 'collapse' using value summ
                 returning coll
                 display "Collapse: " coll.
       * End Collapse Call
       *
       * Conversion to Roman Numeral
-        DISPLAY "Roman: " WITH NO ADVANCING.
+       roman-para.
+        move spaces to roman-text.
+        call 'to-roman' using by value coll by reference roman-text.
+        DISPLAY "Roman: " function trim(roman-text).
 
-       if coll = 1
-          DISPLAY "I"
-       end-if.
-       if coll = 2
-          DISPLAY"II"
-       end-if.
-       if coll = 3
-          DISPLAY"III"
-       end-if.
-       if coll = 4
-          DISPLAY"IV"
-       end-if.
-       if coll = 5
-          DISPLAY"V"
-       end-if.
-       if coll = 6
-          DISPLAY"VI"
-       end-if.
-       if coll = 7
-          DISPLAY"VII"
-       end-if.
-       if coll = 8
-          DISPLAY"VIII"
-       end-if.
-       if coll = 9
-          DISPLAY "IX"
-       end-if.
- 
        if function mod (coll 2) = 0
                 DISPLAY "--Hail Caesar!"
+                move "C" to verdict-flag
        else
                 DISPLAY "--et tu Brute!"
+                move "B" to verdict-flag
        end-if.
-      
 
-       stop run.
+      *----------------------------------------------------------
+      *    Append today's figures for this range to the historical
+      *    ledger so they can be pulled back up later instead of
+      *    relying on console scrollback.
+      *----------------------------------------------------------
+       write-ledger-para.
+           move run-date to ldg-date
+           move lower to ldg-lower
+           move upper to ldg-upper
+           move dcount to ldg-count
+           move summ to ldg-sum
+           move coll to ldg-collapse
+           move roman-text to ldg-roman
+           move verdict-flag to ldg-verdict
+           write fd-ledger-line from ledger-record.
+
+      *----------------------------------------------------------
+      *    Append today's figures to the comma-delimited CSV extract,
+      *    alongside the historical ledger, for loading straight into
+      *    a spreadsheet.
+      *----------------------------------------------------------
+       write-csv-para.
+           move spaces to csv-line
+           string run-date "," function trim(lower) ","
+               function trim(upper) ","
+               function trim(countP) "," function trim(sumP) ","
+               coll "," function trim(roman-text) ","
+               verdict-flag
+               delimited by size into csv-line
+           write fd-csv-line from csv-line.
+
+      *----------------------------------------------------------
+      *    Roll the historical ledger back from the top and report
+      *    how many consecutive runs (ending with the line
+      *    WRITE-LEDGER-PARA just appended) share the same
+      *    Caesar/Brute verdict, flagging it once that streak
+      *    reaches STREAK-THRESHOLD. LEDGER-FILE is closed and
+      *    reopened EXTEND afterward so a CTLFILE batch can keep
+      *    appending later ranges.
+      *----------------------------------------------------------
+       streak-para.
+           close ledger-file
+           open input ledger-file
+           move "N" to streak-eof
+           move spaces to streak-verdict
+           move 0 to streak-count
+           perform until streak-at-eof
+               read ledger-file into ledger-record
+                   at end
+                       move "Y" to streak-eof
+                   not at end
+                       if ldg-verdict = streak-verdict
+                           compute streak-count = streak-count + 1
+                       else
+                           move ldg-verdict to streak-verdict
+                           move 1 to streak-count
+                       end-if
+               end-read
+           end-perform
+           close ledger-file
+           open extend ledger-file
+
+           if streak-verdict = "C"
+               display "Streak: " streak-count
+                   " consecutive Caesar verdict(s)"
+           end-if
+           if streak-verdict = "B"
+               display "Streak: " streak-count
+                   " consecutive Brute verdict(s)"
+           end-if
+           if streak-count >= streak-threshold
+               display "NOTE: streak has reached the "
+                   streak-threshold "-run threshold"
+           end-if.
+
+      *----------------------------------------------------------
+      *    Compare today's figures against the LAST-RUN record left
+      *    by the previous execution, print the variance, then roll
+      *    today's figures forward into that same record for
+      *    tomorrow's comparison.
+      *----------------------------------------------------------
+       variance-para.
+           move "N" to have-last-run
+           open input last-run-file
+           if last-run-file-status = "00"
+               read last-run-file into last-run-record
+                   at end
+                       continue
+                   not at end
+                       move "Y" to have-last-run
+               end-read
+               close last-run-file
+           end-if
+
+      *    Only a meaningful comparison when the prior record is for
+      *    this same range -- under CTLFILE/year-batch, last-run-file
+      *    is shared across differently-ranged entries in one job, so
+      *    an unguarded compare would diff each range against the
+      *    unrelated range before it.
+           if last-run-exists and lr-lower = lower and lr-upper = upper
+               compute delta-count = dcount - lr-count
+               compute delta-sum = summ - lr-sum
+               display "Variance vs prior run (" lr-date "): "
+                   "Count " delta-count ", Sum " delta-sum
+               if coll not = lr-collapse
+                   display "  Digital root changed: " lr-collapse
+                       " -> " coll
+               end-if
+               if verdict-flag not = lr-verdict
+                   display "  Caesar/Brute verdict flipped"
+               end-if
+           else
+               if last-run-exists
+                   display "Variance: no prior run recorded for "
+                       "this exact range (" lower " to " upper
+                       ") -- skipping comparison"
+               end-if
+           end-if
+
+           move run-date to lr-date
+           move lower to lr-lower
+           move upper to lr-upper
+           move dcount to lr-count
+           move summ to lr-sum
+           move coll to lr-collapse
+           move verdict-flag to lr-verdict
+           open output last-run-file
+           write fd-lastrun-line from last-run-record
+           close last-run-file.
+
+      *----------------------------------------------------------
+      *    Write this range's figures to the printable report file
+      *    -- the same Count/Sum/Collapse/Roman/verdict lines the
+      *    console gets.
+      *----------------------------------------------------------
+       write-report-para.
+           move spaces to report-line
+           string "Range processed: " lower " to " upper
+               delimited by size into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           string "  Count: " countP delimited by size into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           string "  Sum: " sumP delimited by size into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           string "  Collapse: " coll delimited by size
+               into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           string "  Roman: " roman-text delimited by size
+               into report-line
+           write fd-report-line from report-line
+
+           move spaces to report-line
+           if verdict-flag = "C"
+               string "  Verdict: --Hail Caesar!" delimited by size
+                   into report-line
+           else
+               string "  Verdict: --et tu Brute!" delimited by size
+                   into report-line
+           end-if
+           write fd-report-line from report-line
 
+           move spaces to report-line
+           write fd-report-line from report-line.
