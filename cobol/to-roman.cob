@@ -1,58 +1,58 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 
-       TO-ROMAN.
-   
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01  INPUT-NUMBER PIC 9.
-       01  ROMAN-NUMERAL PIC X(10).
-       
-       PROCEDURE DIVISION.
-       
-       BEGIN.
-       
-       DISPLAY "Enter a number below 10: "
-       
-       ACCEPT INPUT-NUMBER
-       
-    * turning the number into roman numerals
-      if INPUT-NUMBER = 0
-          MOVE "N" TO ROMAN-NUMERAL
-      end-if
-       if INPUT-NUMBER = 1
-          MOVE "I" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 2
-          MOVE "II" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 3
-          MOVE "III" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 4
-          MOVE "IV" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 5
-          MOVE "V" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 6
-          MOVE "VI" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 7
-          MOVE "VII" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 8
-          MOVE "VIII" TO ROMAN-NUMERAL
-       end-if
-       if INPUT-NUMBER = 9
-          MOVE "IX" TO ROMAN-NUMERAL
-       end-if
+       identification division.
+       program-id.
+       to-roman.
+       author.
+           Caramel Macchiato
+       date-written.
+           December 5, 2022.
 
-       DISPLAY "The Roman numeral is " ROMAN-NUMERAL
-       
-       STOP RUN.
-       
-       END PROGRAM TO-ROMAN.
+       environment division.
+       input-output section.
+       data division.
+       linkage section.
+           01 input-number pic 9.
+           01 roman-numeral pic x(5).
 
-       
-       
\ No newline at end of file
+      *    INPUT-NUMBER passed by value, ROMAN-NUMERAL by reference
+      *    as an output parameter -- this cobc build's CALL ...
+      *    RETURNING only accepts a numeric receiving field (see
+      *    IMPLEMENTATION_STATUS.md), so an alphanumeric result comes
+      *    back the same way collapse.cob's M-Table comes back: a
+      *    USING parameter the caller owns.
+       procedure division using value input-number, roman-numeral.
+
+           move spaces to roman-numeral
+
+      * turning the number into roman numerals
+           if input-number = 0
+               move "N" to roman-numeral
+           end-if
+           if input-number = 1
+               move "I" to roman-numeral
+           end-if
+           if input-number = 2
+               move "II" to roman-numeral
+           end-if
+           if input-number = 3
+               move "III" to roman-numeral
+           end-if
+           if input-number = 4
+               move "IV" to roman-numeral
+           end-if
+           if input-number = 5
+               move "V" to roman-numeral
+           end-if
+           if input-number = 6
+               move "VI" to roman-numeral
+           end-if
+           if input-number = 7
+               move "VII" to roman-numeral
+           end-if
+           if input-number = 8
+               move "VIII" to roman-numeral
+           end-if
+           if input-number = 9
+               move "IX" to roman-numeral
+           end-if
+
+           exit program.
