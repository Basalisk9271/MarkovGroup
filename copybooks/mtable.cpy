@@ -0,0 +1,26 @@
+      *----------------------------------------------------------
+      *    MTABLE.CPY
+      *    Shared Markov-table layout between markov.cob's
+      *    WORKING-STORAGE and genmarkov.cob's LINKAGE SECTION --
+      *    one definition so a size or type change on one side
+      *    can't silently break the CALL 'genmarkov' interface.
+      *    Each slot carries the discovered value plus the other
+      *    two members of the triple that produced it. No INDEXED
+      *    BY: this cobc build cannot generate code for a RECURSIVE
+      *    program (genmarkov.cob) whose LINKAGE table carries its
+      *    own INDEXED BY index, so both programs address it with a
+      *    plain index/numeric subscript instead of SEARCH.
+      *
+      *    M-Capacity is the runtime-supplied slot count (request
+      *    017) -- callers set it before the table is addressed and
+      *    both sides walk M-Capacity instead of a compile-time
+      *    constant. It has to be described here, ahead of M-Table,
+      *    since it is M-Table's OCCURS DEPENDING ON object.
+      *----------------------------------------------------------
+       01  M-Capacity              usage is binary-long unsigned.
+       01  M-Table.
+           05  M-Entry OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON M-Capacity.
+               10  M-Value             usage is binary-long unsigned.
+               10  M-B                 usage is binary-long unsigned.
+               10  M-C                 usage is binary-long unsigned.
