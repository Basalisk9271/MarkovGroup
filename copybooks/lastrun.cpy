@@ -0,0 +1,21 @@
+      *----------------------------------------------------------
+      *    LASTRUN.CPY
+      *    Single carried-forward record of the most recently
+      *    completed range's figures, so the next run can print a
+      *    day-over-day variance against it before rolling its own
+      *    figures forward into the same slot.
+      *----------------------------------------------------------
+       01  LAST-RUN-RECORD.
+           05  LR-DATE                 PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LR-LOWER                PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LR-UPPER                PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LR-COUNT                PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LR-SUM                  PIC 9(12).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LR-COLLAPSE             PIC 9(1).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LR-VERDICT              PIC X(1).
