@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      *    RANGECTL.CPY
+      *    Layout for one line of a multi-range batch control
+      *    file: a label followed by a lower/upper pair, space
+      *    delimited the same way markov.cob's own command line
+      *    is parsed.  Shared by markov.cob's control-file mode
+      *    and any batch driver that builds a list of ranges for
+      *    markov to work through (e.g. a year of monthly ranges).
+      *----------------------------------------------------------
+       01  CTL-LINE                   PIC X(80).
+       01  CTL-LABEL                  PIC X(10).
+       01  CTL-LOWER-TEXT             PIC X(20).
+       01  CTL-UPPER-TEXT             PIC X(20).
