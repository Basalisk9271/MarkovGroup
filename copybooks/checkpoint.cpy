@@ -0,0 +1,17 @@
+      *----------------------------------------------------------
+      *    CHECKPOINT.CPY
+      *    Progress marker for the brute-force outer-para/middle-
+      *    para/inner-para loop: the 'a' value just completed plus
+      *    the running count/sum at that point, so a RESTART run can
+      *    pick back up instead of rebuilding the table from lower.
+      *----------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CHK-LOWER               PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CHK-UPPER               PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CHK-A                   PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CHK-COUNT               PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CHK-SUM                 PIC 9(12).
