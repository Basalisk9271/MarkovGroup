@@ -0,0 +1,23 @@
+      *----------------------------------------------------------
+      *    LEDGER.CPY
+      *    One line of the daily historical ledger: everything a
+      *    run produced for one range, so a later run (variance,
+      *    streak rollup, CSV extract, control-break summary) can
+      *    read the day's figures back without re-deriving them.
+      *----------------------------------------------------------
+       01  LEDGER-RECORD.
+           05  LDG-DATE                PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-LOWER               PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-UPPER               PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-COUNT               PIC 9(10).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-SUM                 PIC 9(12).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-COLLAPSE            PIC 9(1).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-ROMAN               PIC X(5).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  LDG-VERDICT             PIC X(1).
