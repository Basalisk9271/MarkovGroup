@@ -0,0 +1,11 @@
+      *----------------------------------------------------------
+      *    RANGEPARAM.CPY
+      *    Shared Low/High range-boundary layout between
+      *    markov.cob (feeding genmarkov's fast path) and
+      *    genmarkov.cob's own LINKAGE SECTION -- one definition
+      *    so the two can't silently drift out of type or size
+      *    sync the way they could when each redeclared its own
+      *    copy independently.
+      *----------------------------------------------------------
+       01  Low                     usage is binary-long unsigned.
+       01  High                    usage is binary-long unsigned.
